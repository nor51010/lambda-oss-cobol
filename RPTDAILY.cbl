@@ -0,0 +1,234 @@
+      ******************************************************************
+      *  opensource COBOL and AWS Lambda sample program
+      *  RPTDAILY -- daily summary report over the hello audit trail.
+      *              Reads a day's worth of AUDITLOG records and
+      *              reports invocation volume, the count and
+      *              percentage of each statusCode, and the
+      *              minimum/maximum/average trimmed-input length.
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 RPTDAILY.
+       AUTHOR.                     nor51010.
+       DATE-WRITTEN.               2026-08-08.
+      ******************************************************************
+      *  MODIFICATION HISTORY
+      *  2026-08-08  Original daily summary report over AUDITLOG.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  AUDIT-FILE       ASSIGN TO "AUDITLOG"
+                                     ORGANIZATION SEQUENTIAL
+                                     FILE STATUS IS WS-AUDIT-STATUS.
+           SELECT  RPT-FILE         ASSIGN TO "RPTFILE"
+                                     ORGANIZATION LINE SEQUENTIAL.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  AUDIT-FILE.
+           COPY AUDREC REPLACING ==AUD-RECORD==  BY ==AUDIT-FILE-REC==,
+                ==AUD-TIMESTAMP==   BY ==AF-TIMESTAMP==,
+                ==AUD-REQUEST-ID==  BY ==AF-REQUEST-ID==,
+                ==AUD-INPUT-LEN==   BY ==AF-INPUT-LEN==,
+                ==AUD-STATUS-CODE== BY ==AF-STATUS-CODE==,
+                ==AUD-INPUT-TEXT==  BY ==AF-INPUT-TEXT==,
+                ==AUD-RESPONSE==    BY ==AF-RESPONSE==.
+       FD  RPT-FILE.
+       01  RPT-LINE                 PIC  X(080).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+       01  WS-EOF-SW                PIC  X(001)    VALUE 'N'.
+           88  WS-EOF                               VALUE 'Y'.
+       01  WS-AUDIT-STATUS          PIC  X(002).
+       01  WS-AUDIT-OPEN-SW         PIC  X(001)    VALUE 'N'.
+           88  WS-AUDIT-OPEN                       VALUE 'Y'.
+      *----------------------------------------------------------------*
+      *  Running totals accumulated one audit record at a time.
+      *----------------------------------------------------------------*
+       01  RPT-TOTAL                PIC  9(009)    COMP VALUE ZERO.
+       01  RPT-LEN-SUM              PIC  9(012)    COMP VALUE ZERO.
+       01  RPT-LEN-MIN              PIC  9(005)    COMP VALUE 99999.
+       01  RPT-LEN-MAX              PIC  9(005)    COMP VALUE ZERO.
+       01  RPT-AVG-LEN              PIC  9(005)V99   VALUE ZERO.
+      *----------------------------------------------------------------*
+      *  Table of distinct statusCode values seen, and how many times
+      *  each one occurred.
+      *----------------------------------------------------------------*
+       01  RPT-CODE-USED            PIC  9(003)    COMP VALUE ZERO.
+       01  RPT-CODE-TABLE.
+           05  RPT-CODE-ENTRY  OCCURS 20 TIMES
+                               INDEXED BY RPT-IDX.
+               10  RPT-CODE         PIC  9(03).
+               10  RPT-CODE-COUNT   PIC  9(007)    COMP.
+       01  RPT-FOUND-SW             PIC  X(001).
+           88  RPT-CODE-FOUND                      VALUE 'Y'.
+       01  RPT-PCT                  PIC  9(003)V99.
+      *----------------------------------------------------------------*
+      *  Fields used to format one line of the report.
+      *----------------------------------------------------------------*
+       01  RPT-EDIT-COUNT            PIC  ZZZ,ZZZ,ZZ9.
+       01  RPT-EDIT-PCT              PIC  ZZ9.99.
+       01  RPT-EDIT-LEN              PIC  ZZ,ZZ9.
+       01  RPT-EDIT-AVG              PIC  ZZ,ZZ9.99.
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           PERFORM 1000-INITIALIZE   THRU 1000-EXIT.
+           PERFORM 2000-ACCUMULATE   THRU 2000-EXIT
+                    UNTIL WS-EOF.
+           PERFORM 8000-PRODUCE-REPORT THRU 8000-EXIT.
+           PERFORM 9000-TERMINATE    THRU 9000-EXIT.
+           STOP RUN.
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           OPEN    INPUT  AUDIT-FILE.
+           OPEN    OUTPUT RPT-FILE.
+           IF      WS-AUDIT-STATUS = '00'
+                   SET     WS-AUDIT-OPEN TO TRUE
+                   PERFORM 2100-READ-AUDIT-FILE THRU 2100-EXIT
+           ELSE
+                   SET     WS-EOF TO TRUE
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *  2000-ACCUMULATE THRU 2000-EXIT
+      *  Rolls one audit record into the running totals and the
+      *  statusCode table.
+      *----------------------------------------------------------------*
+       2000-ACCUMULATE.
+           ADD      1                TO RPT-TOTAL.
+           ADD      AF-INPUT-LEN      TO RPT-LEN-SUM.
+           IF       AF-INPUT-LEN < RPT-LEN-MIN
+                    MOVE AF-INPUT-LEN TO RPT-LEN-MIN
+           END-IF.
+           IF       AF-INPUT-LEN > RPT-LEN-MAX
+                    MOVE AF-INPUT-LEN TO RPT-LEN-MAX
+           END-IF.
+           PERFORM  2200-TALLY-STATUS-CODE THRU 2200-EXIT.
+           PERFORM  2100-READ-AUDIT-FILE   THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2100-READ-AUDIT-FILE.
+           READ     AUDIT-FILE
+               AT END
+                    SET  WS-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *  2200-TALLY-STATUS-CODE THRU 2200-EXIT
+      *  Finds AF-STATUS-CODE in the table, adding a new entry the
+      *  first time a given code is seen.
+      *----------------------------------------------------------------*
+       2200-TALLY-STATUS-CODE.
+           MOVE     'N'                TO RPT-FOUND-SW.
+           PERFORM  VARYING RPT-IDX FROM 1 BY 1
+                     UNTIL  RPT-IDX > RPT-CODE-USED
+              IF    RPT-CODE(RPT-IDX) = AF-STATUS-CODE
+                    ADD  1 TO RPT-CODE-COUNT(RPT-IDX)
+                    SET  RPT-CODE-FOUND TO TRUE
+                    EXIT PERFORM
+              END-IF
+           END-PERFORM.
+           IF       NOT RPT-CODE-FOUND
+                    AND RPT-CODE-USED < 20
+                    ADD  1 TO RPT-CODE-USED
+                    MOVE AF-STATUS-CODE TO RPT-CODE(RPT-CODE-USED)
+                    MOVE 1 TO RPT-CODE-COUNT(RPT-CODE-USED)
+           END-IF.
+       2200-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *  8000-PRODUCE-REPORT THRU 8000-EXIT
+      *  Writes the summary report: total invocations, the
+      *  count/percentage for each statusCode seen, and the
+      *  min/max/average trimmed-input length.
+      *----------------------------------------------------------------*
+       8000-PRODUCE-REPORT.
+           MOVE     SPACES                      TO RPT-LINE.
+           STRING   'HELLO DAILY SUMMARY REPORT' DELIMITED BY SIZE
+                    INTO RPT-LINE.
+           WRITE    RPT-LINE.
+           MOVE     SPACES                       TO RPT-LINE.
+           WRITE    RPT-LINE.
+           MOVE     RPT-TOTAL                    TO RPT-EDIT-COUNT.
+           MOVE     SPACES                       TO RPT-LINE.
+           STRING   'TOTAL INVOCATIONS.......... ' DELIMITED BY SIZE
+                    RPT-EDIT-COUNT                 DELIMITED BY SIZE
+                    INTO RPT-LINE.
+           WRITE    RPT-LINE.
+           MOVE     SPACES                       TO RPT-LINE.
+           WRITE    RPT-LINE.
+           PERFORM  VARYING RPT-IDX FROM 1 BY 1
+                     UNTIL  RPT-IDX > RPT-CODE-USED
+              PERFORM 8100-WRITE-STATUS-LINE THRU 8100-EXIT
+           END-PERFORM.
+           MOVE     SPACES                       TO RPT-LINE.
+           WRITE    RPT-LINE.
+           IF       RPT-TOTAL = 0
+                    MOVE ZERO TO RPT-LEN-MIN
+                    MOVE ZERO TO RPT-AVG-LEN
+           ELSE
+                    COMPUTE RPT-AVG-LEN ROUNDED =
+                            RPT-LEN-SUM / RPT-TOTAL
+           END-IF.
+           MOVE     RPT-LEN-MIN                  TO RPT-EDIT-LEN.
+           MOVE     SPACES                       TO RPT-LINE.
+           STRING   'MINIMUM INPUT LENGTH....... '
+                                                   DELIMITED BY SIZE
+                    RPT-EDIT-LEN                  DELIMITED BY SIZE
+                    INTO RPT-LINE.
+           WRITE    RPT-LINE.
+           MOVE     RPT-LEN-MAX                  TO RPT-EDIT-LEN.
+           MOVE     SPACES                       TO RPT-LINE.
+           STRING   'MAXIMUM INPUT LENGTH....... '
+                                                   DELIMITED BY SIZE
+                    RPT-EDIT-LEN                  DELIMITED BY SIZE
+                    INTO RPT-LINE.
+           WRITE    RPT-LINE.
+           MOVE     RPT-AVG-LEN                  TO RPT-EDIT-AVG.
+           MOVE     SPACES                       TO RPT-LINE.
+           STRING   'AVERAGE INPUT LENGTH....... '
+                                                   DELIMITED BY SIZE
+                    RPT-EDIT-AVG                  DELIMITED BY SIZE
+                    INTO RPT-LINE.
+           WRITE    RPT-LINE.
+           DISPLAY  'RPTDAILY -- report written to RPTFILE'.
+       8000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       8100-WRITE-STATUS-LINE.
+           MOVE     RPT-CODE-COUNT(RPT-IDX)      TO RPT-EDIT-COUNT.
+           IF       RPT-TOTAL > 0
+                    COMPUTE RPT-PCT ROUNDED =
+                            RPT-CODE-COUNT(RPT-IDX) * 100 / RPT-TOTAL
+           ELSE
+                    MOVE ZERO TO RPT-PCT
+           END-IF.
+           MOVE     RPT-PCT                      TO RPT-EDIT-PCT.
+           MOVE     SPACES                       TO RPT-LINE.
+           STRING   'STATUS '                    DELIMITED BY SIZE
+                    RPT-CODE(RPT-IDX)             DELIMITED BY SIZE
+                    ' COUNT '                     DELIMITED BY SIZE
+                    RPT-EDIT-COUNT                DELIMITED BY SIZE
+                    ' ('                          DELIMITED BY SIZE
+                    RPT-EDIT-PCT                  DELIMITED BY SIZE
+                    '%)'                          DELIMITED BY SIZE
+                    INTO RPT-LINE.
+           WRITE    RPT-LINE.
+       8100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       9000-TERMINATE.
+           IF       WS-AUDIT-OPEN
+                    CLOSE    AUDIT-FILE
+           END-IF.
+           CLOSE    RPT-FILE.
+       9000-EXIT.
+           EXIT.

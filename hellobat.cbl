@@ -0,0 +1,153 @@
+      ******************************************************************
+      *  opensource COBOL and AWS Lambda sample program
+      *  hellobat -- batch driver for the hello Lambda handler.
+      *              Replays a transaction file of recorded console
+      *              inputs through HELCORE, one JSON response per
+      *              line of output, instead of driving hello.cbl
+      *              interactively one invocation at a time.
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 hellobat.
+       AUTHOR.                     nor51010.
+       DATE-WRITTEN.               2026-08-08.
+      ******************************************************************
+      *  MODIFICATION HISTORY
+      *  2026-08-08  Original batch entry point, built on HELCORE.
+      *  2026-08-08  Each processed record is now also written to the
+      *              audit trail via AUDTWRT.
+      *  2026-08-08  Added checkpoint/restart support: the last
+      *              record number successfully processed is saved to
+      *              CKPTFILE, and a rerun skips straight past the
+      *              records a prior, interrupted run already
+      *              finished.
+      *  2026-08-08  Checkpoint is now written after every record
+      *              instead of every N records, so a rerun after a
+      *              mid-batch crash can never replay a record whose
+      *              output/audit entries were already written.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  TRANS-FILE      ASSIGN TO "TRANSFILE"
+                                    ORGANIZATION SEQUENTIAL.
+           SELECT  OUT-FILE        ASSIGN TO "OUTFILE"
+                                    ORGANIZATION LINE SEQUENTIAL.
+           SELECT  CKPT-FILE       ASSIGN TO "CKPTFILE"
+                                    ORGANIZATION SEQUENTIAL
+                                    FILE STATUS IS WS-CKPT-STATUS.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  TRANS-FILE.
+       01  TRANS-REC               PIC  X(128).
+       FD  OUT-FILE.
+       01  OUT-REC                 PIC  X(512).
+       FD  CKPT-FILE.
+       01  CKPT-FILE-REC           PIC  X(009).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+       COPY HELCLNK.
+       COPY AUDREC.
+       COPY CKPTREC.
+       01  WS-EOF-SW               PIC  X(001)    VALUE 'N'.
+           88  WS-EOF                              VALUE 'Y'.
+       01  WS-REC-COUNT             PIC  9(009)    COMP VALUE ZERO.
+       01  WS-RESUME-FROM           PIC  9(009)    COMP VALUE ZERO.
+       01  WS-CKPT-STATUS           PIC  X(002).
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           PERFORM 1000-INITIALIZE  THRU 1000-EXIT.
+           PERFORM 2000-PROCESS-FILE THRU 2000-EXIT
+                    UNTIL WS-EOF.
+           PERFORM 9000-TERMINATE   THRU 9000-EXIT.
+           STOP RUN.
+      *----------------------------------------------------------------*
+      *  1000-INITIALIZE THRU 1000-EXIT
+      *  Reads any existing checkpoint, then positions TRANS-FILE and
+      *  OUT-FILE to continue from where the last run left off.
+      *----------------------------------------------------------------*
+       1000-INITIALIZE.
+           PERFORM 1100-READ-CHECKPOINT THRU 1100-EXIT.
+           OPEN    INPUT  TRANS-FILE.
+           IF      WS-RESUME-FROM > 0
+                   OPEN EXTEND OUT-FILE
+           ELSE
+                   OPEN OUTPUT OUT-FILE
+           END-IF.
+           MOVE    WS-RESUME-FROM TO WS-REC-COUNT.
+           PERFORM 2100-READ-TRANS-FILE THRU 2100-EXIT
+                    WS-RESUME-FROM TIMES.
+           PERFORM 2100-READ-TRANS-FILE THRU 2100-EXIT.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       1100-READ-CHECKPOINT.
+           MOVE     ZERO            TO WS-RESUME-FROM.
+           OPEN     INPUT CKPT-FILE.
+           IF       WS-CKPT-STATUS = '00'
+                    READ     CKPT-FILE
+                        AT END
+                             CONTINUE
+                        NOT AT END
+                             MOVE CKPT-FILE-REC TO CKPT-LAST-REC-NO
+                             MOVE CKPT-LAST-REC-NO TO WS-RESUME-FROM
+                    END-READ
+                    CLOSE    CKPT-FILE
+           END-IF.
+       1100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2000-PROCESS-FILE.
+           ADD      1                TO WS-REC-COUNT.
+           MOVE     SPACES           TO HC-HELLO-STR  HC-TRIM-TEXT
+                                        HC-REQUEST-ID.
+           MOVE     TRANS-REC        TO HC-ACCEPT-STR.
+           CALL     'HELCORE'        USING HC-LINKAGE.
+           MOVE     HC-HELLO-STR     TO OUT-REC.
+           WRITE    OUT-REC.
+           MOVE     SPACES           TO AUD-RECORD.
+           MOVE     HC-REQUEST-ID    TO AUD-REQUEST-ID.
+           MOVE     HC-TRIM-LEN      TO AUD-INPUT-LEN.
+           MOVE     HC-STATUS-CODE   TO AUD-STATUS-CODE.
+           MOVE     HC-TRIM-TEXT     TO AUD-INPUT-TEXT.
+           MOVE     HC-HELLO-STR     TO AUD-RESPONSE.
+           CALL     'AUDTWRT'        USING AUD-RECORD.
+           PERFORM  3000-WRITE-CHECKPOINT THRU 3000-EXIT.
+           PERFORM  2100-READ-TRANS-FILE THRU 2100-EXIT.
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       2100-READ-TRANS-FILE.
+           READ     TRANS-FILE
+               AT END
+                    SET  WS-EOF TO TRUE
+           END-READ.
+       2100-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *  3000-WRITE-CHECKPOINT THRU 3000-EXIT
+      *  Records the number of the last record successfully processed
+      *  so a rerun after a crash or a killed job can resume here.
+      *----------------------------------------------------------------*
+       3000-WRITE-CHECKPOINT.
+           MOVE     WS-REC-COUNT    TO CKPT-LAST-REC-NO.
+           MOVE     CKPT-LAST-REC-NO TO CKPT-FILE-REC.
+           OPEN     OUTPUT CKPT-FILE.
+           WRITE    CKPT-FILE-REC.
+           CLOSE    CKPT-FILE.
+       3000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       9000-TERMINATE.
+           IF       WS-REC-COUNT > WS-RESUME-FROM
+                    PERFORM 3000-WRITE-CHECKPOINT THRU 3000-EXIT
+           END-IF.
+           CLOSE    TRANS-FILE.
+           CLOSE    OUT-FILE.
+       9000-EXIT.
+           EXIT.

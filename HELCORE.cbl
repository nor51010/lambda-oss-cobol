@@ -0,0 +1,467 @@
+      ******************************************************************
+      *  opensource COBOL and AWS Lambda sample program
+      *  HELCORE -- shared response-building logic for the hello
+      *             Lambda handler family.
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 HELCORE.
+       AUTHOR.                     nor51010.
+       DATE-WRITTEN.               2026-08-08.
+      ******************************************************************
+      *  MODIFICATION HISTORY
+      *  2026-08-08  Split out of hello.cbl so the interactive driver
+      *              (hello.cbl) and the new batch driver (hellobat.cbl)
+      *              build the JSON response through one shared copy of
+      *              the trim/escape/STRING logic instead of two.
+      *  2026-08-08  Added input validation: blank input and input that
+      *              fills the whole 128-byte record now come back as
+      *              statusCode 400 instead of a false 200.
+      *  2026-08-08  The greeting text and success statusCode are now
+      *              read from the HELCFG config file at startup
+      *              instead of being literals in the STRING statement.
+      *  2026-08-08  HC-ACCEPT-STR may now carry a leading action
+      *              keyword (ERROR500, ERROR400, NOTFOUND) that is
+      *              parsed off and drives the statusCode/body instead
+      *              of the normal validate/greet path, so API Gateway
+      *              integration tests can drive hello's error paths.
+      *  2026-08-08  Every invocation is now given a unique requestId
+      *              (date/time plus an in-run sequence number) that
+      *              is returned in the JSON body and handed back to
+      *              the caller for the audit trail.
+      *  2026-08-08  HC-ACCEPT-STR may now also carry a leading locale
+      *              code (EN, JA, FR, ...) that selects the greeting
+      *              text from the HELLOC message table instead of the
+      *              HELCFG default, for callers that are not using an
+      *              action keyword.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  CONFIG-FILE      ASSIGN TO "HELCFG"
+                                     ORGANIZATION SEQUENTIAL
+                                     FILE STATUS IS WS-CFG-STATUS.
+           SELECT  LOCALE-FILE      ASSIGN TO "HELLOC"
+                                     ORGANIZATION SEQUENTIAL
+                                     FILE STATUS IS WS-LOC-STATUS.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  CONFIG-FILE.
+       01  CONFIG-FILE-REC          PIC  X(083).
+       FD  LOCALE-FILE.
+       01  LOCALE-FILE-REC          PIC  X(082).
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+      *----------------------------------------------------------------*
+      *  Fields used to build an escaped, JSON-safe copy of the
+      *  trimmed input text.
+      *----------------------------------------------------------------*
+       01  ESC-STR                 PIC  X(256).
+       01  ESC-IDX                 PIC  9(005)    COMP.
+       01  ESC-SRC-IDX             PIC  9(005)    COMP.
+       01  ESC-ONE-CHAR            PIC  X(001).
+      *----------------------------------------------------------------*
+      *  Fields used to validate HC-ACCEPT-STR and hold the body text
+      *  (greeting or error message) for the response being built.
+      *----------------------------------------------------------------*
+       01  WS-VALID-SW             PIC  X(001).
+           88  WS-INPUT-VALID                      VALUE 'Y'.
+           88  WS-INPUT-INVALID                    VALUE 'N'.
+       01  WS-BODY-TEXT             PIC  X(080).
+       01  WS-BODY-LEN              PIC  9(005)    COMP.
+      *----------------------------------------------------------------*
+      *  Fields used to pull an optional leading action keyword (and,
+      *  later, an optional locale code) off the front of the input
+      *  before the remaining text is trimmed/escaped.
+      *----------------------------------------------------------------*
+       01  WS-WORK-STR              PIC  X(128).
+       01  WS-WORK-STR2             PIC  X(128).
+       01  WS-WORD-TOKEN            PIC  X(016).
+       01  WS-WORD-END-POS          PIC  9(005)    COMP.
+       01  WS-ACTION-SW             PIC  X(001)    VALUE 'N'.
+           88  WS-ACTION-FOUND                     VALUE 'Y'.
+       01  WS-LOCALE-SW             PIC  X(001)    VALUE 'N'.
+           88  WS-LOCALE-FOUND                     VALUE 'Y'.
+       01  WS-LOC-MATCHED-GREETING  PIC  X(080).
+      *----------------------------------------------------------------*
+      *  Locale message table, loaded once per run on the first CALL.
+      *  Each entry is a two-letter locale code and the greeting text
+      *  to use for that locale in place of CFG-GREETING.
+      *----------------------------------------------------------------*
+       01  WS-LOC-LOADED-SW         PIC  X(001)    VALUE 'N'.
+           88  WS-LOC-LOADED                       VALUE 'Y'.
+       01  WS-LOC-STATUS            PIC  X(002).
+       01  WS-LOC-EOF-SW            PIC  X(001)    VALUE 'N'.
+           88  WS-LOC-EOF                          VALUE 'Y'.
+       01  WS-LOC-USED              PIC  9(003)    COMP VALUE ZERO.
+       01  WS-LOC-TABLE.
+           05  WS-LOC-ENTRY    OCCURS 10 TIMES
+                                INDEXED BY WS-LOC-IDX.
+               10  WS-LOC-CODE      PIC  X(02).
+               10  WS-LOC-GREETING  PIC  X(080).
+      *----------------------------------------------------------------*
+      *  Fields used to build a unique requestId for this invocation:
+      *  current date/time plus a sequence number that persists across
+      *  CALLs for as long as this run is alive.
+      *----------------------------------------------------------------*
+       01  WS-REQ-TIME              PIC  9(008).
+       01  WS-REQ-SEQ               PIC  9(005)    VALUE ZERO.
+       01  WS-REQ-PID                PIC  9(009)   VALUE ZERO.
+       01  WS-REQ-PID-TAIL           PIC  9(005)   VALUE ZERO.
+      *----------------------------------------------------------------*
+      *  Config, loaded once per run on the first CALL.
+      *----------------------------------------------------------------*
+       01  WS-CFG-LOADED-SW         PIC  X(001)    VALUE 'N'.
+           88  WS-CFG-LOADED                       VALUE 'Y'.
+       01  WS-CFG-STATUS            PIC  X(002).
+       COPY HELCFG.
+      ******************************************************************
+       LINKAGE                     SECTION.
+      ******************************************************************
+       COPY HELCLNK.
+      ******************************************************************
+       PROCEDURE                   DIVISION USING HC-LINKAGE.
+      ******************************************************************
+       0000-MAIN-RTN.
+           IF      NOT WS-CFG-LOADED
+                   PERFORM 0500-LOAD-CONFIG THRU 0500-EXIT
+           END-IF.
+           IF      NOT WS-LOC-LOADED
+                   PERFORM 0600-LOAD-LOCALE-TABLE THRU 0600-EXIT
+           END-IF.
+           MOVE    HC-ACCEPT-STR TO WS-WORK-STR.
+           MOVE    'N'           TO WS-ACTION-SW.
+           MOVE    'N'           TO WS-LOCALE-SW.
+           PERFORM 0900-GEN-REQUEST-ID  THRU 0900-EXIT.
+           PERFORM 0800-PARSE-ACTION    THRU 0800-EXIT.
+           IF      NOT WS-ACTION-FOUND
+                   PERFORM 0700-PARSE-LOCALE THRU 0700-EXIT
+           END-IF.
+           PERFORM 1000-TRIM-INPUT      THRU 1000-EXIT.
+           PERFORM 1500-VALIDATE-INPUT  THRU 1500-EXIT.
+           PERFORM 2000-BUILD-RESPONSE  THRU 2000-EXIT.
+           GOBACK.
+      *----------------------------------------------------------------*
+      *  0500-LOAD-CONFIG THRU 0500-EXIT
+      *  Reads the one-record HELCFG config file for the greeting
+      *  text and success statusCode. Runs once per job; if the
+      *  config file is not present the compiled-in defaults below
+      *  are kept so the program still runs without it.
+      *----------------------------------------------------------------*
+       0500-LOAD-CONFIG.
+           MOVE     'Hello from opensource COBOL!' TO CFG-GREETING.
+           MOVE     200                            TO CFG-STATUS-CODE.
+           OPEN     INPUT CONFIG-FILE.
+           IF       WS-CFG-STATUS = '00'
+                    READ     CONFIG-FILE
+                        AT END
+                             CONTINUE
+                        NOT AT END
+                             MOVE CONFIG-FILE-REC(1:80) TO CFG-GREETING
+                             MOVE CONFIG-FILE-REC(81:3)
+                                                   TO CFG-STATUS-CODE
+                    END-READ
+                    CLOSE    CONFIG-FILE
+           END-IF.
+           SET      WS-CFG-LOADED TO TRUE.
+       0500-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *  0600-LOAD-LOCALE-TABLE THRU 0600-EXIT
+      *  Reads the HELLOC message table, a two-letter locale code and
+      *  an 80-byte greeting per record, into WS-LOC-TABLE. Runs once
+      *  per job; if the file is not present the table is left empty
+      *  and every invocation simply falls back to CFG-GREETING.
+      *----------------------------------------------------------------*
+       0600-LOAD-LOCALE-TABLE.
+           OPEN     INPUT LOCALE-FILE.
+           IF       WS-LOC-STATUS = '00'
+                    PERFORM  0650-READ-LOCALE-REC THRU 0650-EXIT
+                             UNTIL WS-LOC-EOF
+                    CLOSE    LOCALE-FILE
+           END-IF.
+           SET      WS-LOC-LOADED TO TRUE.
+       0600-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       0650-READ-LOCALE-REC.
+           READ     LOCALE-FILE
+               AT END
+                    SET  WS-LOC-EOF TO TRUE
+               NOT AT END
+                    IF   WS-LOC-USED < 10
+                         ADD  1 TO WS-LOC-USED
+                         MOVE LOCALE-FILE-REC(1:2)
+                                        TO WS-LOC-CODE(WS-LOC-USED)
+                         MOVE LOCALE-FILE-REC(3:80)
+                                    TO WS-LOC-GREETING(WS-LOC-USED)
+                    END-IF
+           END-READ.
+       0650-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *  0700-PARSE-LOCALE THRU 0700-EXIT
+      *  If WS-WORK-STR starts with a token that matches a locale code
+      *  in WS-LOC-TABLE, that token (and the single space after it)
+      *  is stripped off and the matching greeting is remembered for
+      *  1500-VALIDATE-INPUT to use in place of CFG-GREETING.
+      *----------------------------------------------------------------*
+       0700-PARSE-LOCALE.
+           MOVE     SPACES        TO WS-WORD-TOKEN.
+           PERFORM  VARYING WS-WORD-END-POS FROM 1 BY 1
+                    UNTIL WS-WORD-END-POS >
+                          FUNCTION LENGTH(WS-WORK-STR)
+              IF    WS-WORK-STR(WS-WORD-END-POS:1) = SPACE
+                    EXIT  PERFORM
+              END-IF
+           END-PERFORM.
+           IF       WS-WORD-END-POS > 1
+                    AND WS-WORD-END-POS <= 17
+                    MOVE WS-WORK-STR(1:WS-WORD-END-POS - 1)
+                                                    TO WS-WORD-TOKEN
+                    PERFORM 0750-CHECK-LOCALE THRU 0750-EXIT
+           END-IF.
+       0700-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       0750-CHECK-LOCALE.
+           PERFORM  VARYING WS-LOC-IDX FROM 1 BY 1
+                     UNTIL  WS-LOC-IDX > WS-LOC-USED
+              IF    FUNCTION UPPER-CASE(WS-WORD-TOKEN) =
+                          WS-LOC-CODE(WS-LOC-IDX)
+                    SET  WS-LOCALE-FOUND TO TRUE
+                    MOVE WS-LOC-GREETING(WS-LOC-IDX)
+                                        TO WS-LOC-MATCHED-GREETING
+                    EXIT PERFORM
+              END-IF
+           END-PERFORM.
+           IF       WS-LOCALE-FOUND
+                    MOVE SPACES TO WS-WORK-STR2
+                    IF   WS-WORD-END-POS < FUNCTION LENGTH(WS-WORK-STR)
+                         MOVE WS-WORK-STR(WS-WORD-END-POS + 1:)
+                                                       TO WS-WORK-STR2
+                    END-IF
+                    MOVE WS-WORK-STR2 TO WS-WORK-STR
+           END-IF.
+       0750-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *  0900-GEN-REQUEST-ID THRU 0900-EXIT
+      *  Builds a requestId unique to this invocation out of the
+      *  current time (to hundredths of a second), an in-run sequence
+      *  number and the process id, so a response can be correlated
+      *  with its audit log record. hello.cbl is one process per
+      *  invocation, so WS-REQ-SEQ alone repeats as "1" every time;
+      *  mixing in the process id keeps concurrent invocations that
+      *  land in the same hundredth of a second from colliding.
+      *----------------------------------------------------------------*
+       0900-GEN-REQUEST-ID.
+           ADD      1               TO WS-REQ-SEQ.
+           ACCEPT   WS-REQ-TIME     FROM TIME.
+           CALL     'C$GETPID'.
+           MOVE     RETURN-CODE     TO WS-REQ-PID.
+           COMPUTE  WS-REQ-PID-TAIL = FUNCTION MOD(WS-REQ-PID, 100000).
+           MOVE     SPACES          TO HC-REQUEST-ID.
+           STRING   WS-REQ-TIME            DELIMITED BY SIZE
+                    '-'                    DELIMITED BY SIZE
+                    WS-REQ-SEQ             DELIMITED BY SIZE
+                    '-'                    DELIMITED BY SIZE
+                    WS-REQ-PID-TAIL        DELIMITED BY SIZE
+                    INTO HC-REQUEST-ID.
+       0900-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *  0800-PARSE-ACTION THRU 0800-EXIT
+      *  If WS-WORK-STR starts with a recognised action keyword, that
+      *  keyword (and the single space after it) is stripped off and
+      *  WS-ACTION-FOUND is set so later paragraphs use the action's
+      *  statusCode/body instead of the normal greeting path.
+      *----------------------------------------------------------------*
+       0800-PARSE-ACTION.
+           MOVE     SPACES        TO WS-WORD-TOKEN.
+           PERFORM  VARYING WS-WORD-END-POS FROM 1 BY 1
+                    UNTIL WS-WORD-END-POS >
+                          FUNCTION LENGTH(WS-WORK-STR)
+              IF    WS-WORK-STR(WS-WORD-END-POS:1) = SPACE
+                    EXIT  PERFORM
+              END-IF
+           END-PERFORM.
+           IF       WS-WORD-END-POS > 1
+                    AND WS-WORD-END-POS <= 17
+                    MOVE WS-WORK-STR(1:WS-WORD-END-POS - 1)
+                                                    TO WS-WORD-TOKEN
+                    PERFORM 0850-CHECK-ACTION THRU 0850-EXIT
+           END-IF.
+       0800-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+       0850-CHECK-ACTION.
+           EVALUATE FUNCTION UPPER-CASE(WS-WORD-TOKEN)
+              WHEN  'ERROR500'
+                    SET  WS-ACTION-FOUND TO TRUE
+                    MOVE 500 TO HC-STATUS-CODE
+                    MOVE 'Internal server error.' TO WS-BODY-TEXT
+              WHEN  'ERROR400'
+                    SET  WS-ACTION-FOUND TO TRUE
+                    MOVE 400 TO HC-STATUS-CODE
+                    MOVE 'Bad request.' TO WS-BODY-TEXT
+              WHEN  'NOTFOUND'
+                    SET  WS-ACTION-FOUND TO TRUE
+                    MOVE 404 TO HC-STATUS-CODE
+                    MOVE 'Not found.' TO WS-BODY-TEXT
+              WHEN  OTHER
+                    CONTINUE
+           END-EVALUATE.
+           IF       WS-ACTION-FOUND
+                    MOVE SPACES TO WS-WORK-STR2
+                    IF   WS-WORD-END-POS < FUNCTION LENGTH(WS-WORK-STR)
+                         MOVE WS-WORK-STR(WS-WORD-END-POS + 1:)
+                                                       TO WS-WORK-STR2
+                    END-IF
+                    MOVE WS-WORK-STR2 TO WS-WORK-STR
+           END-IF.
+       0850-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *  1000-TRIM-INPUT THRU 1000-EXIT
+      *  Finds the last non-blank character in WS-WORK-STR (the input
+      *  text with any leading action keyword already stripped off),
+      *  the same trailing-space trim the interactive driver always
+      *  did.
+      *----------------------------------------------------------------*
+       1000-TRIM-INPUT.
+           PERFORM VARYING HC-TRIM-LEN
+                     FROM  FUNCTION LENGTH(WS-WORK-STR)
+                     BY    -1
+                     UNTIL HC-TRIM-LEN = 0
+              IF   WS-WORK-STR(HC-TRIM-LEN:) NOT = SPACE
+                   EXIT  PERFORM
+              END-IF
+           END-PERFORM.
+           MOVE  SPACES TO HC-TRIM-TEXT.
+           IF    HC-TRIM-LEN > 0
+                 MOVE WS-WORK-STR(1:HC-TRIM-LEN) TO HC-TRIM-TEXT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *  1500-VALIDATE-INPUT THRU 1500-EXIT
+      *  Rejects input that trims to nothing (empty or all-blank line)
+      *  and input that fills the entire 128-byte record with no
+      *  trailing space, which leaves no way to tell whether the
+      *  console input was silently truncated.
+      *----------------------------------------------------------------*
+       1500-VALIDATE-INPUT.
+           IF       NOT WS-ACTION-FOUND
+                    SET      WS-INPUT-VALID        TO TRUE
+                    MOVE     CFG-STATUS-CODE       TO HC-STATUS-CODE
+                    IF       WS-LOCALE-FOUND
+                             MOVE WS-LOC-MATCHED-GREETING
+                                                     TO WS-BODY-TEXT
+                    ELSE
+                             MOVE CFG-GREETING       TO WS-BODY-TEXT
+                    END-IF
+                    IF       HC-TRIM-LEN = 0
+                             SET   WS-INPUT-INVALID TO TRUE
+                             MOVE  400              TO HC-STATUS-CODE
+                             MOVE  'Input must not be blank.'
+                                                     TO WS-BODY-TEXT
+                    ELSE
+                    IF       HC-TRIM-LEN =
+                             FUNCTION LENGTH(WS-WORK-STR)
+                             SET   WS-INPUT-INVALID TO TRUE
+                             MOVE  400              TO HC-STATUS-CODE
+                             MOVE  'Input exceeds maximum length.'
+                                                     TO WS-BODY-TEXT
+                    END-IF
+                    END-IF
+           END-IF.
+           PERFORM  VARYING WS-BODY-LEN
+                     FROM   FUNCTION LENGTH(WS-BODY-TEXT)
+                     BY     -1
+                     UNTIL  WS-BODY-LEN = 0
+              IF   WS-BODY-TEXT(WS-BODY-LEN:) NOT = SPACE
+                   EXIT  PERFORM
+              END-IF
+           END-PERFORM.
+       1500-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *  2000-BUILD-RESPONSE THRU 2000-EXIT
+      *  Assembles the JSON response string, escaping the trimmed
+      *  input text before it is dropped into the "input" array.
+      *----------------------------------------------------------------*
+       2000-BUILD-RESPONSE.
+           MOVE     SPACES                TO ESC-STR.
+           MOVE     ZERO                  TO ESC-IDX.
+           PERFORM  2500-ESCAPE-ONE-CHAR THRU 2500-EXIT
+                    VARYING ESC-SRC-IDX FROM 1 BY 1
+                    UNTIL   ESC-SRC-IDX > HC-TRIM-LEN.
+           STRING  '{"statusCode": '                DELIMITED BY SIZE
+                   HC-STATUS-CODE                    DELIMITED BY SIZE
+                   ', '                              DELIMITED BY SIZE
+                   '"requestId": "'                  DELIMITED BY SIZE
+                   HC-REQUEST-ID                     DELIMITED BY SIZE
+                   '", '                              DELIMITED BY SIZE
+                   '"body": "'                       DELIMITED BY SIZE
+                   WS-BODY-TEXT(1:WS-BODY-LEN)        DELIMITED BY SIZE
+                   '", '                              DELIMITED BY SIZE
+                   '"input": ["'                     DELIMITED BY SIZE
+                   ESC-STR(1:ESC-IDX)                DELIMITED BY SIZE
+                   '"]}'                             DELIMITED BY SIZE
+                   INTO HC-HELLO-STR.
+       2000-EXIT.
+           EXIT.
+      *----------------------------------------------------------------*
+      *  2500-ESCAPE-ONE-CHAR THRU 2500-EXIT
+      *  Copies one character of HC-TRIM-TEXT into ESC-STR, expanding
+      *  double quotes, backslashes and control characters into their
+      *  JSON escape sequence.
+      *----------------------------------------------------------------*
+       2500-ESCAPE-ONE-CHAR.
+           MOVE     HC-TRIM-TEXT(ESC-SRC-IDX:1) TO ESC-ONE-CHAR.
+           EVALUATE ESC-ONE-CHAR
+              WHEN  '"'
+                    STRING  ESC-STR(1:ESC-IDX) DELIMITED BY SIZE
+                            '\"'               DELIMITED BY SIZE
+                            INTO ESC-STR
+                    ADD     2 TO ESC-IDX
+              WHEN  '\'
+                    STRING  ESC-STR(1:ESC-IDX) DELIMITED BY SIZE
+                            '\\'               DELIMITED BY SIZE
+                            INTO ESC-STR
+                    ADD     2 TO ESC-IDX
+              WHEN  X'09'
+                    STRING  ESC-STR(1:ESC-IDX) DELIMITED BY SIZE
+                            '\t'               DELIMITED BY SIZE
+                            INTO ESC-STR
+                    ADD     2 TO ESC-IDX
+              WHEN  X'0A'
+                    STRING  ESC-STR(1:ESC-IDX) DELIMITED BY SIZE
+                            '\n'               DELIMITED BY SIZE
+                            INTO ESC-STR
+                    ADD     2 TO ESC-IDX
+              WHEN  X'0D'
+                    STRING  ESC-STR(1:ESC-IDX) DELIMITED BY SIZE
+                            '\r'               DELIMITED BY SIZE
+                            INTO ESC-STR
+                    ADD     2 TO ESC-IDX
+              WHEN  X'00' THRU X'1F'
+      *           Other control characters are not legal inside a
+      *           JSON string literal and have no common single
+      *           character escape, so they are dropped to a blank.
+                    STRING  ESC-STR(1:ESC-IDX) DELIMITED BY SIZE
+                            ' '                DELIMITED BY SIZE
+                            INTO ESC-STR
+                    ADD     1 TO ESC-IDX
+              WHEN  OTHER
+                    STRING  ESC-STR(1:ESC-IDX) DELIMITED BY SIZE
+                            ESC-ONE-CHAR       DELIMITED BY SIZE
+                            INTO ESC-STR
+                    ADD     1 TO ESC-IDX
+           END-EVALUATE.
+       2500-EXIT.
+           EXIT.

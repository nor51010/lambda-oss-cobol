@@ -0,0 +1,8 @@
+      ******************************************************************
+      *  CKPTREC  --  batch restart checkpoint: the number of the
+      *               last transaction-file record successfully
+      *               processed. Written periodically by hellobat so
+      *               a rerun can resume instead of starting over.
+      ******************************************************************
+       01  CKPT-RECORD.
+           05  CKPT-LAST-REC-NO     PIC  9(009).

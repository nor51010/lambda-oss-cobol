@@ -0,0 +1,13 @@
+      ******************************************************************
+      *  HELCLNK  --  linkage layout shared by HELCORE and every
+      *               program that CALLs it (hello, hellobat).
+      *               Keeping this in one copybook means the caller
+      *               and the callee can never drift out of step.
+      ******************************************************************
+       01  HC-LINKAGE.
+           05  HC-ACCEPT-STR        PIC  X(128).
+           05  HC-HELLO-STR         PIC  X(512).
+           05  HC-STATUS-CODE       PIC  9(03).
+           05  HC-TRIM-LEN          PIC  9(005).
+           05  HC-TRIM-TEXT         PIC  X(128).
+           05  HC-REQUEST-ID        PIC  X(020).

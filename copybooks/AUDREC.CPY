@@ -0,0 +1,11 @@
+      ******************************************************************
+      *  AUDREC  --  one fixed-format audit trail record, written by
+      *              AUDTWRT and read back by RPTDAILY.
+      ******************************************************************
+       01  AUD-RECORD.
+           05  AUD-TIMESTAMP        PIC  X(016).
+           05  AUD-REQUEST-ID       PIC  X(020).
+           05  AUD-INPUT-LEN        PIC  9(005).
+           05  AUD-STATUS-CODE      PIC  9(03).
+           05  AUD-INPUT-TEXT       PIC  X(128).
+           05  AUD-RESPONSE         PIC  X(512).

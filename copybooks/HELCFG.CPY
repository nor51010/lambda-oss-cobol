@@ -0,0 +1,12 @@
+      ******************************************************************
+      *  HELCFG  --  one-record environment config for the hello
+      *              Lambda handler family: the greeting text and the
+      *              statusCode to use for a successful invocation.
+      *              Loaded once per run by HELCORE so the same
+      *              compiled program can point at a different config
+      *              file per environment (dev/test/prod) without a
+      *              rebuild.
+      ******************************************************************
+       01  CFG-RECORD.
+           05  CFG-GREETING         PIC  X(080).
+           05  CFG-STATUS-CODE      PIC  9(03).

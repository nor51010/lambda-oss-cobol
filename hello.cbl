@@ -6,6 +6,17 @@
        PROGRAM-ID.                 hello.
        AUTHOR.                     nor51010.
        DATE-WRITTEN.               2019-06-11.
+      ******************************************************************
+      *  MODIFICATION HISTORY
+      *  2026-08-08  Escape double quotes, backslashes and control
+      *              characters in ACCEPT-STR before it is placed into
+      *              the JSON "input" array, so typed console input can
+      *              never produce a malformed JSON response.
+      *  2026-08-08  Moved the response-building logic into the
+      *              HELCORE subprogram so it can be shared with the
+      *              new batch driver, hellobat.cbl.
+      *  2026-08-08  MAIN-002 now writes each invocation to the audit
+      *              trail via AUDTWRT.
       ******************************************************************
        ENVIRONMENT                 DIVISION.
       ******************************************************************
@@ -17,36 +28,24 @@
        FILE                        SECTION.
       ******************************************************************
        WORKING-STORAGE             SECTION.
-       01  HELLO-STR               PIC  X(256).
-       01  ACCEPT-STR              PIC  X(128).
-       01  SPACE-IDX               PIC  9(005).
+       COPY HELCLNK.
+       COPY AUDREC.
       ******************************************************************
        PROCEDURE                   DIVISION.
       ******************************************************************
        MAIN-RTN.
-           STRING  '{"statusCode": 200, '         DELIMITED BY SIZE
-                   '"body": "Hello from opensource COBOL!", '
-                                                  DELIMITED BY SIZE
-                   '"input": [;'                  DELIMITED BY SIZE
-                   INTO HELLO-STR.
+           MOVE     SPACES         TO HC-LINKAGE.
        MAIN-001.
-           ACCEPT  ACCEPT-STR FROM CONSOLE.
-           PERFORM VARYING SPACE-IDX FROM FUNCTION LENGTH(ACCEPT-STR)
-                                     BY   -1
-                                     UNTIL SPACE-IDX = 0
-              IF   ACCEPT-STR(SPACE-IDX:) NOT = SPACE
-                   EXIT  PERFORM
-              END-IF
-           END-PERFORM.
-           STRING  HELLO-STR                      DELIMITED BY ";"
-                   ACCEPT-STR(1:SPACE-IDX)        DELIMITED BY SIZE
-                   ';'                            DELIMITED BY SIZE
-                   INTO HELLO-STR.
+           ACCEPT   HC-ACCEPT-STR  FROM CONSOLE.
+           CALL     'HELCORE'      USING HC-LINKAGE.
        MAIN-002.
-           STRING  HELLO-STR                      DELIMITED BY ";"
-                   ']}'                           DELIMITED BY SIZE
-                   INTO HELLO-STR.
-           DISPLAY HELLO-STR.
+           DISPLAY  HC-HELLO-STR.
+           MOVE     SPACES         TO AUD-RECORD.
+           MOVE     HC-REQUEST-ID  TO AUD-REQUEST-ID.
+           MOVE     HC-TRIM-LEN    TO AUD-INPUT-LEN.
+           MOVE     HC-STATUS-CODE TO AUD-STATUS-CODE.
+           MOVE     HC-TRIM-TEXT   TO AUD-INPUT-TEXT.
+           MOVE     HC-HELLO-STR   TO AUD-RESPONSE.
+           CALL     'AUDTWRT'      USING AUD-RECORD.
        MAIN-EXT.
            STOP RUN.
-

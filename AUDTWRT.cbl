@@ -0,0 +1,61 @@
+      ******************************************************************
+      *  opensource COBOL and AWS Lambda sample program
+      *  AUDTWRT -- appends one audit trail record for a single hello
+      *             invocation. Called by hello.cbl and hellobat.cbl so
+      *             the interactive and batch drivers write the audit
+      *             log the same way.
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 AUDTWRT.
+       AUTHOR.                     nor51010.
+       DATE-WRITTEN.               2026-08-08.
+      ******************************************************************
+      *  MODIFICATION HISTORY
+      *  2026-08-08  Original audit log writer.
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT  AUDIT-FILE       ASSIGN TO "AUDITLOG"
+                                     ORGANIZATION SEQUENTIAL
+                                     FILE STATUS IS WS-AUDIT-STATUS.
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+       FD  AUDIT-FILE.
+           COPY AUDREC REPLACING ==AUD-RECORD== BY ==AUDIT-FILE-REC==,
+                ==AUD-TIMESTAMP== BY ==AF-TIMESTAMP==,
+                ==AUD-REQUEST-ID== BY ==AF-REQUEST-ID==,
+                ==AUD-INPUT-LEN== BY ==AF-INPUT-LEN==,
+                ==AUD-STATUS-CODE== BY ==AF-STATUS-CODE==,
+                ==AUD-INPUT-TEXT== BY ==AF-INPUT-TEXT==,
+                ==AUD-RESPONSE== BY ==AF-RESPONSE==.
+      ******************************************************************
+       WORKING-STORAGE             SECTION.
+       01  WS-CUR-DATE              PIC  9(008).
+       01  WS-CUR-TIME              PIC  9(008).
+       01  WS-AUDIT-STATUS          PIC  X(002).
+      ******************************************************************
+       LINKAGE                     SECTION.
+      ******************************************************************
+       COPY AUDREC.
+      ******************************************************************
+       PROCEDURE                   DIVISION USING AUD-RECORD.
+      ******************************************************************
+       0000-MAIN-RTN.
+           ACCEPT   WS-CUR-DATE    FROM DATE YYYYMMDD.
+           ACCEPT   WS-CUR-TIME    FROM TIME.
+           STRING   WS-CUR-DATE    DELIMITED BY SIZE
+                    WS-CUR-TIME    DELIMITED BY SIZE
+                    INTO AUD-TIMESTAMP.
+           OPEN     EXTEND AUDIT-FILE.
+           IF       WS-AUDIT-STATUS = "35"
+                    OPEN OUTPUT AUDIT-FILE
+           END-IF.
+           MOVE     AUD-RECORD     TO AUDIT-FILE-REC.
+           WRITE    AUDIT-FILE-REC.
+           CLOSE    AUDIT-FILE.
+           GOBACK.
